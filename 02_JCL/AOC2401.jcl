@@ -0,0 +1,34 @@
+//AOC2401  JOB (ACCTNO),'DAILY RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//* Nightly daily-reconciliation job stream. Replaces the old manual
+//* "type the filename in when it prompts" invocation with a DD-driven,
+//* unattended run so this can sit in the regular overnight batch
+//* window instead of needing someone at a terminal.
+//*
+//* STEP010 runs AOC202401 (two-column ID reconciliation, req 000-007)
+//* against the day's site extract supplied on the INFILE DD.
+//*
+//* STEP020 runs AOC202402 (Day 2 safety-report validator, req 008)
+//* against the day's safety-report extract on the SAFEIN DD, as part
+//* of the same job stream per that request.
+//*
+//* AOC202401's PARM is the fileName/ddname token (see PARSE-PARM in
+//* the source) followed by space-separated run options:
+//*   NOREJECT   suppress the .REJ reject listing      (req 000)
+//*   NOHIST     suppress the RESULTS.HIST append       (req 002)
+//*   NORECON    suppress the .RCN reconciliation list  (req 003)
+//*   NOSORT     suppress the .SRTL/.SRTR sorted lists  (req 004)
+//*   CKPT=nnnn  override the checkpoint interval        (req 007)
+//* Omit an option to get that output (all are ON by default, matching
+//* pre-009 behavior). The PARM below asks for every optional output.
+//*
+//STEP010  EXEC PGM=AOC202401,PARM='INFILE'
+//STEPLIB  DD DISP=SHR,DSN=PROD.AOC.LOADLIB
+//INFILE   DD DISP=SHR,DSN=PROD.SITE.EXTRACT.DAILY
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=AOC202402,PARM='SAFEIN'
+//STEPLIB  DD DISP=SHR,DSN=PROD.AOC.LOADLIB
+//SAFEIN   DD DISP=SHR,DSN=PROD.SAFETY.EXTRACT.DAILY
+//SYSOUT   DD SYSOUT=*
