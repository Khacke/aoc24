@@ -0,0 +1,5 @@
+      * Common two-column (left ID / right ID) input record layout
+      * shared across the daily reconciliation job family.
+       01 inputRecord.
+           05 field1 PIC X(8).
+           05 field2 PIC X(8).
