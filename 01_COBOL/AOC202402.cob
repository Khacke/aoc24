@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC202402.
+
+      * Day 2 companion to AOC202401: validates site "safety reports"
+      * (a variable number of numeric levels per line) instead of the
+      * two-column left/right ID extracts AOC202401 reconciles. The
+      * input shapes differ too much to share PAIRREC here, but this
+      * program follows the same DYNAMIC-assign / FILE STATUS / reject
+      * conventions so it runs as part of the same job stream.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT inputFile ASSIGN TO DYNAMIC fileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS fileStatus.
+
+           SELECT reportFile ASSIGN TO DYNAMIC reportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS reportFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD inputFile.
+       01 inputRecord PIC X(80).
+
+       FD reportFile.
+       01 reportRecord PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 fileName           PIC X(20).
+       01 fileStatus         PIC XX.
+       01 reportFileName     PIC X(40).
+       01 reportFileStatus   PIC XX.
+       01 trimLen            PIC 9(4).
+
+       01 fsCheckCode        PIC XX.
+       01 fsCheckLabel       PIC X(20).
+
+       01 reportCount        PIC 9(8) VALUE 0.
+       01 safeCount          PIC 9(8) VALUE 0.
+       01 unsafeCount        PIC 9(8) VALUE 0.
+
+       01 ptr                PIC 9(4).
+       01 lineLen             PIC 9(4).
+       01 trimmedLineWork     PIC X(80).
+       01 levelText           PIC X(10).
+       01 levelCount          PIC 9(2) VALUE 0.
+       01 maxLevels           PIC 9(2) VALUE 20.
+       01 levelTable.
+           05 levelEntry PIC 9(4) OCCURS 20 TIMES.
+       01 k                   PIC 9(2).
+       01 diff                PIC S9(4).
+       01 direction           PIC X VALUE SPACE.
+       01 isSafe              PIC X VALUE 'Y'.
+
+       01 reportLineWork.
+           05 rptReportNo   PIC Z(7)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 rptVerdict    PIC X(7).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 rptLevelCount PIC Z9.
+
+       PROCEDURE DIVISION.
+      * get filename from command line
+           ACCEPT fileName FROM COMMAND-LINE.
+
+           IF fileName = SPACES or fileName = ' '
+               DISPLAY "No filename provided."
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(fileName)) TO trimLen
+
+           OPEN INPUT inputFile
+           MOVE fileStatus TO fsCheckCode
+           MOVE "input file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+               ".RPT" DELIMITED BY SIZE
+               INTO reportFileName
+           END-STRING
+
+           OPEN OUTPUT reportFile
+           MOVE reportFileStatus TO fsCheckCode
+           MOVE "report file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM VALIDATE-REPORTS UNTIL fileStatus = '10'
+
+           CLOSE inputFile
+           CLOSE reportFile
+
+           DISPLAY "Reports checked: " reportCount
+           DISPLAY "Safe: " safeCount
+           DISPLAY "Unsafe: " unsafeCount
+
+           STOP RUN.
+
+       VALIDATE-REPORTS.
+           READ inputFile INTO inputRecord
+               AT END
+                   MOVE '10' TO fileStatus
+               NOT AT END
+                   IF inputRecord NOT = SPACES
+                       ADD 1 TO reportCount
+                       PERFORM PARSE-LEVELS
+                       PERFORM CHECK-SAFETY
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+           END-READ
+           MOVE fileStatus TO fsCheckCode
+           MOVE "input file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS.
+
+       PARSE-LEVELS.
+           MOVE 0 TO levelCount
+           MOVE 1 TO ptr
+           MOVE SPACES TO trimmedLineWork
+           MOVE FUNCTION TRIM(inputRecord) TO trimmedLineWork
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(inputRecord)) TO lineLen
+
+           PERFORM UNTIL ptr > lineLen OR levelCount >= maxLevels
+               MOVE SPACES TO levelText
+               UNSTRING trimmedLineWork DELIMITED BY ALL SPACE
+                   INTO levelText
+                   WITH POINTER ptr
+               END-UNSTRING
+               IF levelText NOT = SPACES
+                   ADD 1 TO levelCount
+                   MOVE FUNCTION NUMVAL(levelText) TO
+                       levelEntry(levelCount)
+               END-IF
+           END-PERFORM.
+
+      * Fail loudly rather than silently drop levels past capacity,
+      * same convention AOC202401 uses for dynTable overflow - a
+      * truncated report would otherwise get a wrong safe/unsafe
+      * verdict with no indication anything was lost.
+           IF ptr <= lineLen
+               DISPLAY "FATAL: report exceeds level capacity of "
+                   maxLevels " levels."
+               STOP RUN
+           END-IF.
+
+       CHECK-SAFETY.
+           MOVE 'Y' TO isSafe
+           MOVE SPACE TO direction
+
+           IF levelCount >= 2
+               PERFORM VARYING k FROM 2 BY 1 UNTIL k > levelCount
+                   COMPUTE diff = levelEntry(k) - levelEntry(k - 1)
+                   IF diff = 0 OR FUNCTION ABS(diff) > 3
+                       MOVE 'N' TO isSafe
+                   ELSE
+                       IF diff > 0
+                           IF direction = SPACE
+                               MOVE 'I' TO direction
+                           ELSE
+                               IF direction NOT = 'I'
+                                   MOVE 'N' TO isSafe
+                               END-IF
+                           END-IF
+                       ELSE
+                           IF direction = SPACE
+                               MOVE 'D' TO direction
+                           ELSE
+                               IF direction NOT = 'D'
+                                   MOVE 'N' TO isSafe
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           IF isSafe = 'Y'
+               ADD 1 TO safeCount
+           ELSE
+               ADD 1 TO unsafeCount
+           END-IF
+
+           MOVE reportCount TO rptReportNo
+           MOVE levelCount TO rptLevelCount
+           IF isSafe = 'Y'
+               MOVE "SAFE" TO rptVerdict
+           ELSE
+               MOVE "UNSAFE" TO rptVerdict
+           END-IF
+
+           MOVE reportLineWork TO reportRecord
+           WRITE reportRecord
+           MOVE reportFileStatus TO fsCheckCode
+           MOVE "report file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS.
+
+       CHECK-FILE-STATUS.
+           EVALUATE fsCheckCode
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN '30'
+                   DISPLAY fsCheckLabel
+                       ": permanent I/O error (status 30)"
+                   STOP RUN
+               WHEN '35'
+                   DISPLAY fsCheckLabel
+                       ": dataset not found (status 35)"
+                   STOP RUN
+               WHEN '37'
+                   DISPLAY fsCheckLabel
+                       ": open mode not supported for this device "
+                       "(status 37)"
+                   STOP RUN
+               WHEN '39'
+                   DISPLAY fsCheckLabel
+                       ": fixed file attributes conflict with the "
+                       "record/file description (status 39)"
+                   STOP RUN
+               WHEN '41'
+                   DISPLAY fsCheckLabel
+                       ": file is already open (status 41)"
+                   STOP RUN
+               WHEN '46'
+                   DISPLAY fsCheckLabel
+                       ": read attempted with no valid current "
+                       "record (status 46)"
+                   STOP RUN
+               WHEN '47'
+                   DISPLAY fsCheckLabel
+                       ": READ attempted on a file not open for "
+                       "INPUT or I-O (status 47)"
+                   STOP RUN
+               WHEN '48'
+                   DISPLAY fsCheckLabel
+                       ": WRITE attempted on a file not open for "
+                       "OUTPUT, EXTEND, or I-O (status 48)"
+                   STOP RUN
+               WHEN '49'
+                   DISPLAY fsCheckLabel
+                       ": DELETE/REWRITE attempted on a file not "
+                       "open for I-O (status 49)"
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY fsCheckLabel
+                       ": unexpected file status " fsCheckCode
+                   STOP RUN
+           END-EVALUATE.
