@@ -9,134 +9,658 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS fileStatus.
 
+           SELECT rejectFile ASSIGN TO DYNAMIC rejectFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS rejectFileStatus.
+
+           SELECT historyFile ASSIGN TO DYNAMIC historyFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS historyFileStatus.
+
+           SELECT reconFile ASSIGN TO DYNAMIC reconFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS reconFileStatus.
+
+           SELECT sortedLeftFile ASSIGN TO DYNAMIC sortedLeftFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS sortedLeftFileStatus.
+
+           SELECT sortedRightFile ASSIGN TO DYNAMIC sortedRightFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS sortedRightFileStatus.
+
+           SELECT sortWork1 ASSIGN TO "sortwk1".
+           SELECT sortWork2 ASSIGN TO "sortwk2".
+
+           SELECT controlFile ASSIGN TO DYNAMIC fileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS controlFileStatus.
+
+           SELECT checkpointFile ASSIGN TO DYNAMIC checkpointFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS checkpointFileStatus.
+
+           SELECT oldRejectFile ASSIGN TO DYNAMIC oldRejectFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS oldRejectFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD inputFile.
-       01 inputRecord.
-           05 field1 PIC X(8).
-           05 field2 PIC X(8).
+           COPY PAIRREC.
+
+       FD rejectFile.
+       01 rejectRecord PIC X(80).
+
+       FD historyFile.
+       01 historyRecord PIC X(80).
+
+       FD reconFile.
+       01 reconRecord PIC X(80).
+
+       FD sortedLeftFile.
+       01 sortedLeftRecord PIC X(20).
+
+       FD sortedRightFile.
+       01 sortedRightRecord PIC X(20).
+
+       SD sortWork1.
+       01 sortRec1 PIC 9(8).
+
+       SD sortWork2.
+       01 sortRec2 PIC 9(8).
+
+       FD controlFile.
+       01 controlRecord PIC X(20).
+
+       FD checkpointFile.
+       01 checkpointRecord PIC X(80).
+
+       FD oldRejectFile.
+       01 oldRejectRecord PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 fileName    PIC X(20).
-       01 fileStatus  PIC XX.
-       01 argCount    PIC 9(2).
-       01 argIndex    PIC 9(2) VALUE 1.
-       01 rowCount    PIC 9(8) VALUE 0.
-       01 tableSize   PIC 9(8).
-       01 result      PIC 9(9) VALUE 0.
-       01 minField1   PIC 9(8).
-       01 minIdx1     PIC 9(8).
-       01 minIdx2     PIC 9(8).
-       01 minField2   PIC 9(8).
-       01 flagDeleted PIC 9(1) VALUE 0.
-       01 i           PIC 9(8).
-       01 j           PIC 9(8).
-       01 current     PIC 9(8).
-       01 RET         PIC 9(8).
-       01 simScore    PIC 9(8) VALUE 0.
+       01 fileName        PIC X(20).
+       01 fileStatus      PIC XX.
+       01 rejectFileName  PIC X(40).
+       01 rejectFileStatus PIC XX.
+       01 historyFileName PIC X(40) VALUE "RESULTS.HIST".
+       01 historyFileStatus PIC XX.
+       01 runDate          PIC 9(8).
+       01 reconFileName    PIC X(40).
+       01 reconFileStatus  PIC XX.
+       01 reconDiff        PIC 9(8).
+       01 reconSimCount    PIC 9(8).
+       01 argCount        PIC 9(2).
+       01 argIndex        PIC 9(2) VALUE 1.
+       01 rowCount        PIC 9(8) VALUE 0.
+       01 lineNumber      PIC 9(8) VALUE 0.
+       01 validRowCount   PIC 9(8) VALUE 0.
+       01 rejectCount     PIC 9(8) VALUE 0.
+       01 tableSize       PIC 9(8).
+       01 result          PIC 9(18) VALUE 0.
+       01 i               PIC 9(8).
+       01 j               PIC 9(8).
+       01 current         PIC 9(8).
+       01 RET             PIC 9(18).
+       01 simScore        PIC 9(18) VALUE 0.
+       01 tableMaxRows    PIC 9(8) VALUE 50000.
        01 dynTable.
-           05 dynTableEntry OCCURS 1000 TIMES
+           05 dynTableEntry OCCURS 50000 TIMES
                INDEXED BY tableIndex.
                10 tableField1 PIC 9(8).
                10 tableField2 PIC 9(8).
 
+       01 sortedLeftTable.
+           05 sortedLeftEntry  PIC 9(8) OCCURS 50000 TIMES.
+       01 sortedRightTable.
+           05 sortedRightEntry PIC 9(8) OCCURS 50000 TIMES.
+
+       01 sortedLeftFileName   PIC X(40).
+       01 sortedLeftFileStatus PIC XX.
+       01 sortedRightFileName  PIC X(40).
+       01 sortedRightFileStatus PIC XX.
+       01 sortEOF1             PIC X VALUE 'N'.
+       01 sortEOF2             PIC X VALUE 'N'.
+       01 sortedValueOut       PIC Z(7)9.
+       01 fsCheckCode          PIC XX.
+       01 fsCheckLabel         PIC X(20).
+       01 controlFileStatus    PIC XX.
+       01 trimLen              PIC 9(4).
+       01 batchMode            PIC X VALUE 'N'.
+       01 batchEOF             PIC X VALUE 'N'.
+       01 siteCount            PIC 9(4) VALUE 0.
+       01 grandResult          PIC 9(18) VALUE 0.
+       01 grandSimScore        PIC 9(18) VALUE 0.
+       01 grandRowCount        PIC 9(8) VALUE 0.
+       01 checkpointFileName   PIC X(40).
+       01 checkpointFileStatus PIC XX.
+       01 checkpointInterval   PIC 9(8) VALUE 1000.
+       01 resumeFromCheckpoint PIC X VALUE 'N'.
+       01 replayTargetLine     PIC 9(8) VALUE 0.
+       01 ckptDumpIndex        PIC 9(8).
+       01 ffLineCount          PIC 9(8).
+       01 oldRejectFileName    PIC X(40).
+       01 oldRejectFileStatus  PIC XX.
+
+      * A bad/over-capacity site should not abort an entire batch run
+      * (see HANDLE-FILE-ERROR): siteFailed marks the current site as
+      * unusable so PROCESS-ONE-FILE unwinds without contributing to
+      * the grand totals, and fsCheckSiteLevel tells CHECK-FILE-STATUS
+      * whether the in-flight check is for site-level I/O (skippable
+      * in batch mode) or control-file I/O (always fatal - the batch
+      * cannot proceed at all without a readable control file).
+       01 siteFailed           PIC X VALUE 'N'.
+       01 sitesFailed          PIC 9(4) VALUE 0.
+       01 fsCheckSiteLevel     PIC X VALUE 'N'.
+
+      * PARM-driven run options (request 009): the first PARM token is
+      * the fileName/ddname (see PARSE-PARM); remaining tokens are
+      * option switches controlling which of the optional outputs from
+      * requests 000/002/003/004 get produced.
+       01 parmText             PIC X(80).
+       01 parmPtr              PIC 9(4).
+       01 parmLen              PIC 9(4).
+       01 parmToken            PIC X(20).
+       01 ckptOverrideText      PIC X(8).
+       01 produceReject        PIC X VALUE 'Y'.
+       01 produceHist          PIC X VALUE 'Y'.
+       01 produceRecon         PIC X VALUE 'Y'.
+       01 produceSort          PIC X VALUE 'Y'.
+
+       01 rejectLineWork.
+           05 FILLER        PIC X(5) VALUE "LINE ".
+           05 rejLineNo     PIC ZZZZZZZ9.
+           05 FILLER        PIC X(2) VALUE ": ".
+           05 rejLineText   PIC X(16).
+
+       01 historyLineWork.
+           05 histRunDate   PIC 9(8).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 histFileName  PIC X(20).
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 histRowCount  PIC Z(7)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 histResult    PIC Z(17)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 histSimScore  PIC Z(17)9.
+
+       01 reconLineWork.
+           05 reconLeftOut  PIC Z(7)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 reconRightOut PIC Z(7)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 reconDiffOut  PIC Z(7)9.
+           05 FILLER        PIC X(1) VALUE SPACE.
+           05 reconSimOut   PIC Z(7)9.
+
+       01 checkpointLineWork.
+           05 ckptFileName      PIC X(20).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 ckptTableIndex    PIC 9(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 ckptValidRowCount PIC 9(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 ckptLineNumber    PIC 9(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 ckptRejectCount   PIC 9(8).
+
+      * Follows the header record in the same checkpoint file: one of
+      * these per loaded dynTable row (entries 1 thru ckptTableIndex -
+      * 1), so a restart can restore the table directly instead of
+      * re-deriving it by re-validating the input from line 1.
+       01 ckptTableLineWork.
+           05 ckptTableField1 PIC 9(8).
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 ckptTableField2 PIC 9(8).
+
+      * Read the prior run's (pre-rename) reject file back through its
+      * own rejectLineWork layout so rejLineNo-style filtering can
+      * compare line numbers without re-parsing free text.
+       01 oldRejLineWork.
+           05 FILLER         PIC X(5).
+           05 oldRejLineNo    PIC X(8).
+           05 FILLER         PIC X(2).
+           05 oldRejLineText PIC X(16).
+       01 oldRejLineNoNum    PIC 9(8).
+
        PROCEDURE DIVISION.
-      * get filename from command line
-           ACCEPT fileName FROM COMMAND-LINE.
+      * get run options from the command line / JCL PARM
+           ACCEPT parmText FROM COMMAND-LINE.
+
+           IF parmText = SPACES
+               DISPLAY "No filename provided."
+               STOP RUN
+           END-IF.
+
+           PERFORM PARSE-PARM
 
            IF fileName = SPACES or fileName = ' '
                DISPLAY "No filename provided."
                STOP RUN
            END-IF.
 
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(fileName)) TO trimLen
+           IF trimLen > 4
+               IF fileName(trimLen - 3:4) = ".CTL" OR
+                   fileName(trimLen - 3:4) = ".ctl"
+                   MOVE 'Y' TO batchMode
+               END-IF
+           END-IF.
+
+           IF batchMode = 'Y'
+               PERFORM PROCESS-BATCH
+           ELSE
+               PERFORM PROCESS-ONE-FILE
+               DISPLAY "Result is: " result
+               DISPLAY "Similarity score: " simScore
+           END-IF.
+
+           STOP RUN.
+
+       PARSE-PARM.
+      * first token becomes fileName, same as the plain COMMAND-LINE
+      * behavior before request 009. ASSIGN TO DYNAMIC already
+      * resolves that value against a JCL-style DD allocation first
+      * (a ddDDNAME/DDNAME environment variable set by the batch
+      * wrapper) before falling back to it as a literal path, so a
+      * ddname here (e.g. "INFILE") and an interactive path both work
+      * with no extra handling.
+           MOVE SPACES TO fileName
+      * trim parmText itself (not just a length calc) so parmPtr
+      * (1-relative into parmText) and parmLen stay aligned to the
+      * same string - a leading space previously made parmLen
+      * (computed from the trimmed length) shorter than what parmPtr
+      * needed to walk, dropping the first and sometimes last token.
+           MOVE FUNCTION TRIM(parmText) TO parmText
+           MOVE 1 TO parmPtr
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(parmText)) TO parmLen
+           MOVE SPACES TO parmToken
+
+           UNSTRING parmText DELIMITED BY ALL SPACE
+               INTO parmToken
+               WITH POINTER parmPtr
+           END-UNSTRING
+           MOVE parmToken TO fileName
+
+           PERFORM UNTIL parmPtr > parmLen
+               MOVE SPACES TO parmToken
+               UNSTRING parmText DELIMITED BY ALL SPACE
+                   INTO parmToken
+                   WITH POINTER parmPtr
+               END-UNSTRING
+               PERFORM APPLY-PARM-OPTION
+           END-PERFORM.
+
+       APPLY-PARM-OPTION.
+           EVALUATE TRUE
+               WHEN parmToken = SPACES
+                   CONTINUE
+               WHEN parmToken = "NOREJECT"
+                   MOVE 'N' TO produceReject
+               WHEN parmToken = "NOHIST"
+                   MOVE 'N' TO produceHist
+               WHEN parmToken = "NORECON"
+                   MOVE 'N' TO produceRecon
+               WHEN parmToken = "NOSORT"
+                   MOVE 'N' TO produceSort
+               WHEN parmToken(1:5) = "CKPT="
+                   MOVE SPACES TO ckptOverrideText
+                   MOVE parmToken(6:8) TO ckptOverrideText
+                   MOVE FUNCTION NUMVAL(ckptOverrideText)
+                       TO checkpointInterval
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       PROCESS-BATCH.
+           OPEN INPUT controlFile
+           MOVE controlFileStatus TO fsCheckCode
+           MOVE "control file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL batchEOF = 'Y'
+               READ controlFile INTO controlRecord
+                   AT END
+                       MOVE 'Y' TO batchEOF
+                   NOT AT END
+                       IF controlRecord NOT = SPACES
+                           MOVE controlRecord TO fileName
+                           PERFORM PROCESS-ONE-FILE
+      * PROCESS-ONE-FILE always leaves fsCheckSiteLevel = 'Y' behind
+      * (it sets that at its own entry); put it back to 'N' here so
+      * the control-file status check just below this stays fatal.
+                           MOVE 'N' TO fsCheckSiteLevel
+                           IF siteFailed = 'Y'
+                               ADD 1 TO sitesFailed
+                               DISPLAY "Site: " fileName
+                                   " SKIPPED - see error above"
+                           ELSE
+                               ADD 1 TO siteCount
+                               ADD result TO grandResult
+                               ADD simScore TO grandSimScore
+                               ADD rowCount TO grandRowCount
+                               DISPLAY "Site: " fileName
+                                   " rows: " rowCount
+                                   " result: " result
+                                   " simScore: " simScore
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE controlFileStatus TO fsCheckCode
+               MOVE "control file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+           END-PERFORM
+           CLOSE controlFile
+
+           DISPLAY "===== Consolidated Summary ====="
+           DISPLAY "Sites processed: " siteCount
+           DISPLAY "Sites failed: " sitesFailed
+           DISPLAY "Grand total rows: " grandRowCount
+           DISPLAY "Grand total result: " grandResult
+           DISPLAY "Grand total similarity score: " grandSimScore.
+
+       PROCESS-ONE-FILE.
+           MOVE 0 TO rowCount
+           MOVE 0 TO lineNumber
+           MOVE 0 TO validRowCount
+           MOVE 0 TO rejectCount
+           MOVE 0 TO result
+           MOVE 0 TO simScore
+           MOVE '00' TO fileStatus
+           MOVE 1 TO tableIndex
+           MOVE 'N' TO resumeFromCheckpoint
+           MOVE 0 TO replayTargetLine
+           MOVE 'N' TO siteFailed
+           MOVE 'Y' TO fsCheckSiteLevel
+
            DISPLAY "DEBUG: Filename is: " fileName
 
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".REJ" DELIMITED BY SIZE
+                  INTO rejectFileName
+           END-STRING
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".REJ.OLD" DELIMITED BY SIZE
+                  INTO oldRejectFileName
+           END-STRING
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".CKP" DELIMITED BY SIZE
+                  INTO checkpointFileName
+           END-STRING
+
            OPEN INPUT inputFile
       * check if open is successful
-           IF fileStatus NOT = '00'
-               DISPLAY "Error opening file. Status: " fileStatus
-               STOP RUN
-           END-IF.
+           MOVE fileStatus TO fsCheckCode
+           MOVE "input file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+           IF siteFailed = 'Y'
+               EXIT PARAGRAPH
+           END-IF
 
            PERFORM COUNT-ROWS
            DISPLAY "rows in file: " rowCount
            IF rowCount = 0 THEN
                DISPLAY "No data in file."
-               STOP RUN
+               CLOSE inputFile
+               IF batchMode = 'Y'
+                   MOVE 'Y' TO siteFailed
+               ELSE
+                   STOP RUN
+               END-IF
+               EXIT PARAGRAPH
            END-IF.
 
       * reopen file to reset cursor position
            CLOSE inputFile
            OPEN INPUT inputFile
-           
-           MOVE rowCount TO tableSize.
-           MOVE 1 TO tableIndex.
+
+      * Restores tableIndex/validRowCount/lineNumber/rejectCount and
+      * the dynTable rows themselves straight from the checkpoint (see
+      * WRITE-CHECKPOINT) when resuming, so the lines already covered
+      * by the checkpoint never need to be re-validated.
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF produceReject = 'Y'
+      * A live process writes each reject the moment it finds it, so a
+      * prior run could have died with rejects on disk for lines past
+      * its last checkpoint. Move that file aside and keep only the
+      * entries at or before the checkpointed line; the lines beyond
+      * it are re-validated below and will re-assert their own
+      * rejects into the fresh file.
+               IF resumeFromCheckpoint = 'Y'
+                   CALL "CBL_RENAME_FILE" USING rejectFileName
+                       oldRejectFileName
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+
+               OPEN OUTPUT rejectFile
+               MOVE rejectFileStatus TO fsCheckCode
+               MOVE "reject file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+               IF siteFailed = 'Y'
+                   CLOSE inputFile
+                   EXIT PARAGRAPH
+               END-IF
+
+               IF resumeFromCheckpoint = 'Y'
+                   PERFORM FILTER-OLD-REJECTS
+               END-IF
+           END-IF
+
+           IF resumeFromCheckpoint = 'Y'
+               PERFORM FAST-FORWARD-INPUT
+           END-IF
 
            PERFORM READ-TO-TABLE UNTIL fileStatus = '10'
            CLOSE inputFile
+           IF produceReject = 'Y'
+               CLOSE rejectFile
+           END-IF
 
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i >
-               tableSize
-               MOVE tableField1 of dynTableEntry(i) TO current
-               PERFORM GET-SIMILARITY-SCORE
-               MULTIPLY RET BY tableField1 of dynTableEntry(i) GIVING
-               RET
-               ADD RET TO simScore
-           END-PERFORM
-
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > tableSize
-               PERFORM GET-MIN
-           END-PERFORM
+           CALL "CBL_DELETE_FILE" USING checkpointFileName
+           MOVE 0 TO RETURN-CODE
 
-           DISPLAY "Result is: " result
-           DISPLAY "Similarity score: " simScore
+           IF siteFailed = 'Y'
+               EXIT PARAGRAPH
+           END-IF
 
-           STOP RUN.
+           MOVE validRowCount TO tableSize.
 
-       GET-MIN.
-           MOVE 99999999 TO minField1
-           MOVE 99999999 TO minField2
+           IF rejectCount > 0
+               IF produceReject = 'Y'
+                   DISPLAY "Rejected rows: " rejectCount
+                       " (see " rejectFileName ")"
+               ELSE
+                   DISPLAY "Rejected rows: " rejectCount
+               END-IF
+           END-IF.
 
-           PERFORM VARYING tableIndex FROM 1 BY 1 UNTIL tableIndex >
-               tableSize
-               IF tableField1 OF dynTableEntry(tableIndex) NOT =
-                   flagDeleted
-                   IF tableField1 OF dynTableEntry(tableIndex) <
-                       minField1
-                       MOVE tableField1 OF dynTableEntry(tableIndex) TO
-                       minField1
-                       MOVE tableIndex TO minIdx1
-                   END-IF
+           IF tableSize = 0
+               DISPLAY "No valid data rows loaded."
+               IF batchMode = 'Y'
+                   MOVE 'Y' TO siteFailed
+               ELSE
+                   STOP RUN
                END-IF
-               IF tableField2 OF dynTableEntry(tableIndex) NOT =
-                   flagDeleted
-                   IF tableField2 OF dynTableEntry(tableIndex) <
-                       minField2
-                       MOVE tableField2 OF dynTableEntry(tableIndex) TO
-                       minField2
-                       MOVE tableIndex TO minIdx2
-                   END-IF
+               EXIT PARAGRAPH
+           END-IF.
+
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".SRTL" DELIMITED BY SIZE
+                  INTO sortedLeftFileName
+           END-STRING
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".SRTR" DELIMITED BY SIZE
+                  INTO sortedRightFileName
+           END-STRING
+
+           PERFORM SORT-COLUMNS
+
+           STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                  ".RCN" DELIMITED BY SIZE
+                  INTO reconFileName
+           END-STRING
+
+           IF produceRecon = 'Y'
+               OPEN OUTPUT reconFile
+               MOVE reconFileStatus TO fsCheckCode
+               MOVE "recon file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+               IF siteFailed = 'Y'
+                   EXIT PARAGRAPH
                END-IF
-           END-PERFORM
+           END-IF
 
-           IF minField1 NOT = flagDeleted OR minField2 NOT = flagDeleted
-               IF minField1 > minField2 
-                   ADD minField1 TO result
-                   SUBTRACT minField2 FROM result
+           PERFORM VARYING i FROM 1 BY 1
+               UNTIL i > tableSize OR siteFailed = 'Y'
+               MOVE sortedLeftEntry(i) TO current
+               PERFORM GET-SIMILARITY-SCORE
+               MOVE RET TO reconSimCount
+               MULTIPLY RET BY sortedLeftEntry(i) GIVING RET
+               ADD RET TO simScore
+
+               IF sortedLeftEntry(i) > sortedRightEntry(i)
+                   COMPUTE reconDiff =
+                       sortedLeftEntry(i) - sortedRightEntry(i)
                ELSE
-                   IF minField2 > minField1
-                       ADD minField2 TO result
-                       SUBTRACT minField1 FROM result
-                   END-IF
+                   COMPUTE reconDiff =
+                       sortedRightEntry(i) - sortedLeftEntry(i)
                END-IF
-               
-               MOVE flagDeleted TO tableField1 OF dynTableEntry(minIdx1)
-               MOVE flagDeleted TO tableField2 OF dynTableEntry(minIdx2)
-     
-               minIdx1
-               minIdx2
+               ADD reconDiff TO result
+
+               IF produceRecon = 'Y'
+                   MOVE sortedLeftEntry(i) TO reconLeftOut
+                   MOVE sortedRightEntry(i) TO reconRightOut
+                   MOVE reconDiff TO reconDiffOut
+                   MOVE reconSimCount TO reconSimOut
+                   WRITE reconRecord FROM reconLineWork
+                   MOVE reconFileStatus TO fsCheckCode
+                   MOVE "recon file" TO fsCheckLabel
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-PERFORM
+
+           IF produceRecon = 'Y'
+               CLOSE reconFile
+           END-IF
+
+           IF produceHist = 'Y' AND siteFailed = 'N'
+               PERFORM WRITE-HISTORY
            END-IF.
 
+       WRITE-HISTORY.
+           ACCEPT runDate FROM DATE YYYYMMDD
+
+           OPEN EXTEND historyFile
+           IF historyFileStatus = '35'
+      * first run of the day: history file does not exist yet
+               OPEN OUTPUT historyFile
+           END-IF.
+           MOVE historyFileStatus TO fsCheckCode
+           MOVE "history file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+           IF siteFailed = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE runDate TO histRunDate
+           MOVE fileName TO histFileName
+           MOVE rowCount TO histRowCount
+           MOVE result TO histResult
+           MOVE simScore TO histSimScore
+
+           WRITE historyRecord FROM historyLineWork
+           MOVE historyFileStatus TO fsCheckCode
+           MOVE "history file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+
+           CLOSE historyFile.
+
+       SORT-COLUMNS.
+           IF produceSort = 'Y'
+               OPEN OUTPUT sortedLeftFile
+               MOVE sortedLeftFileStatus TO fsCheckCode
+               MOVE "sorted-left file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+
+               OPEN OUTPUT sortedRightFile
+               MOVE sortedRightFileStatus TO fsCheckCode
+               MOVE "sorted-right file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+
+           SORT sortWork1 ON ASCENDING KEY sortRec1
+               INPUT PROCEDURE IS RELEASE-LEFT
+               OUTPUT PROCEDURE IS RETURN-LEFT
+
+           SORT sortWork2 ON ASCENDING KEY sortRec2
+               INPUT PROCEDURE IS RELEASE-RIGHT
+               OUTPUT PROCEDURE IS RETURN-RIGHT
+
+           IF produceSort = 'Y'
+               CLOSE sortedLeftFile
+               CLOSE sortedRightFile
+           END-IF.
+
+       RELEASE-LEFT.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > tableSize
+               RELEASE sortRec1 FROM tableField1 OF dynTableEntry(i)
+           END-PERFORM.
+
+       RETURN-LEFT.
+           MOVE 0 TO i
+           MOVE 'N' TO sortEOF1
+           PERFORM UNTIL sortEOF1 = 'Y'
+               RETURN sortWork1
+                   AT END
+                       MOVE 'Y' TO sortEOF1
+                   NOT AT END
+                       ADD 1 TO i
+                       MOVE sortRec1 TO sortedLeftEntry(i)
+                       IF produceSort = 'Y' AND siteFailed = 'N'
+                           MOVE sortRec1 TO sortedValueOut
+                           WRITE sortedLeftRecord FROM sortedValueOut
+                           MOVE sortedLeftFileStatus TO fsCheckCode
+                           MOVE "sorted-left file" TO fsCheckLabel
+                           PERFORM CHECK-FILE-STATUS
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       RELEASE-RIGHT.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > tableSize
+               RELEASE sortRec2 FROM tableField2 OF dynTableEntry(i)
+           END-PERFORM.
+
+       RETURN-RIGHT.
+           MOVE 0 TO i
+           MOVE 'N' TO sortEOF2
+           PERFORM UNTIL sortEOF2 = 'Y'
+               RETURN sortWork2
+                   AT END
+                       MOVE 'Y' TO sortEOF2
+                   NOT AT END
+                       ADD 1 TO i
+                       MOVE sortRec2 TO sortedRightEntry(i)
+                       IF produceSort = 'Y' AND siteFailed = 'N'
+                           MOVE sortRec2 TO sortedValueOut
+                           WRITE sortedRightRecord FROM sortedValueOut
+                           MOVE sortedRightFileStatus TO fsCheckCode
+                           MOVE "sorted-right file" TO fsCheckLabel
+                           PERFORM CHECK-FILE-STATUS
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
        COUNT-ROWS.
            MOVE 0 TO rowCount
            PERFORM UNTIL fileStatus = '10'
@@ -144,25 +668,235 @@
                    NOT AT END
                        ADD 1 to rowCount
                END-READ
+               MOVE fileStatus TO fsCheckCode
+               MOVE "input file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
            END-PERFORM.
 
        READ-TO-TABLE.
-           READ inputFile 
+           READ inputFile
                AT END
                    MOVE '10' to fileStatus
                NOT AT END
-                   MOVE field1 TO tableField1 OF
-                   dynTableEntry(tableIndex)
-                   MOVE field2 TO tableField2 OF
-                   dynTableEntry(tableIndex)
-                   ADD 1 TO tableIndex
-           END-READ.
+                   ADD 1 TO lineNumber
+                   IF field1 = SPACES OR field2 = SPACES
+                       OR FUNCTION TRIM(field1) IS NOT NUMERIC
+                       OR FUNCTION TRIM(field2) IS NOT NUMERIC
+                       PERFORM WRITE-REJECT
+                   ELSE
+                       IF tableIndex > tableMaxRows
+                           DISPLAY "FATAL: input exceeds table "
+                               "capacity of " tableMaxRows " rows."
+                           PERFORM HANDLE-FILE-ERROR
+                       ELSE
+                           MOVE field1 TO tableField1 OF
+                           dynTableEntry(tableIndex)
+                           MOVE field2 TO tableField2 OF
+                           dynTableEntry(tableIndex)
+                           ADD 1 TO tableIndex
+                           ADD 1 TO validRowCount
+                       END-IF
+                   END-IF
+                   IF FUNCTION MOD(lineNumber, checkpointInterval) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ
+           MOVE fileStatus TO fsCheckCode
+           MOVE "input file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS.
+
+       WRITE-REJECT.
+           MOVE lineNumber TO rejLineNo
+           MOVE inputRecord TO rejLineText
+           IF produceReject = 'Y'
+               WRITE rejectRecord FROM rejectLineWork
+               MOVE rejectFileStatus TO fsCheckCode
+               MOVE "reject file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           ADD 1 TO rejectCount.
+
+       WRITE-CHECKPOINT.
+           MOVE fileName TO ckptFileName
+           MOVE tableIndex TO ckptTableIndex
+           MOVE validRowCount TO ckptValidRowCount
+           MOVE lineNumber TO ckptLineNumber
+           MOVE rejectCount TO ckptRejectCount
+
+           OPEN OUTPUT checkpointFile
+           WRITE checkpointRecord FROM checkpointLineWork
+           MOVE checkpointFileStatus TO fsCheckCode
+           MOVE "checkpoint file" TO fsCheckLabel
+           PERFORM CHECK-FILE-STATUS
+
+      * Dump the table itself alongside the header so a restart can
+      * restore dynTable directly instead of re-deriving it by
+      * re-reading and re-validating the input from line 1.
+           PERFORM VARYING ckptDumpIndex FROM 1 BY 1
+               UNTIL ckptDumpIndex >= tableIndex
+               MOVE tableField1 OF dynTableEntry(ckptDumpIndex)
+                   TO ckptTableField1
+               MOVE tableField2 OF dynTableEntry(ckptDumpIndex)
+                   TO ckptTableField2
+               WRITE checkpointRecord FROM ckptTableLineWork
+           END-PERFORM
+
+           CLOSE checkpointFile.
+
+      * On resume, restore the table and counters straight from the
+      * checkpoint (written by WRITE-CHECKPOINT) and fast-forward past
+      * the already-checkpointed input lines (see FAST-FORWARD-INPUT
+      * in PROCESS-ONE-FILE) instead of re-validating them - a real
+      * restart skips that work rather than repeating it.
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT checkpointFile
+           IF checkpointFileStatus = '00'
+               READ checkpointFile INTO checkpointLineWork
+                   NOT AT END
+                       IF ckptFileName = fileName
+                           MOVE 'Y' TO resumeFromCheckpoint
+                           MOVE ckptLineNumber TO replayTargetLine
+                           MOVE ckptLineNumber TO lineNumber
+                           MOVE ckptTableIndex TO tableIndex
+                           MOVE ckptValidRowCount TO validRowCount
+                           MOVE ckptRejectCount TO rejectCount
+                           PERFORM VARYING ckptDumpIndex FROM 1 BY 1
+                               UNTIL ckptDumpIndex >= tableIndex
+                               READ checkpointFile
+                                   INTO ckptTableLineWork
+                                   AT END
+                                       EXIT PERFORM
+                               END-READ
+                               MOVE ckptTableField1 TO
+                                   tableField1 OF
+                                   dynTableEntry(ckptDumpIndex)
+                               MOVE ckptTableField2 TO
+                                   tableField2 OF
+                                   dynTableEntry(ckptDumpIndex)
+                           END-PERFORM
+                           DISPLAY "Resuming " fileName
+                               " from checkpoint at line "
+                               replayTargetLine
+                       END-IF
+               END-READ
+               MOVE checkpointFileStatus TO fsCheckCode
+               MOVE "checkpoint file" TO fsCheckLabel
+               PERFORM CHECK-FILE-STATUS
+               CLOSE checkpointFile
+           END-IF.
+
+      * Reads forward past the lines already covered by the
+      * checkpoint with no validation or table-population work - the
+      * actual work-saving step a restart is for. LINE SEQUENTIAL has
+      * no random-access seek, so the read-through itself is
+      * unavoidable, but every other per-record cost (numeric checks,
+      * reject writes, table writes) is skipped entirely here.
+       FAST-FORWARD-INPUT.
+           PERFORM VARYING ffLineCount FROM 1 BY 1
+               UNTIL ffLineCount > replayTargetLine
+               READ inputFile
+                   AT END
+                       EXIT PERFORM
+               END-READ
+           END-PERFORM.
+
+      * Copies forward only the prior run's reject entries for lines
+      * at or before the checkpoint (the ones CHECK-FOR-CHECKPOINT's
+      * restore trusts without re-validation); entries past that line
+      * are dropped because FAST-FORWARD-INPUT's continuation will
+      * naturally regenerate correct ones for them without duplicates.
+       FILTER-OLD-REJECTS.
+           OPEN INPUT oldRejectFile
+           IF oldRejectFileStatus = '00'
+               PERFORM UNTIL oldRejectFileStatus = '10'
+                   READ oldRejectFile INTO oldRejLineWork
+                       AT END
+                           MOVE '10' TO oldRejectFileStatus
+                       NOT AT END
+                           MOVE FUNCTION NUMVAL(oldRejLineNo)
+                               TO oldRejLineNoNum
+                           IF oldRejLineNoNum <= replayTargetLine
+                               WRITE rejectRecord FROM oldRejLineWork
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE oldRejectFile
+           END-IF
+           CALL "CBL_DELETE_FILE" USING oldRejectFileName
+           MOVE 0 TO RETURN-CODE.
 
        GET-SIMILARITY-SCORE.
            MOVE 0 TO RET
            PERFORM VARYING j FROM 1 BY 1 UNTIL j >
                tableSize
-               IF tableField2 of dynTableEntry(j) = current
+               IF sortedRightEntry(j) = current
                    ADD 1 TO RET
                END-IF
            END-PERFORM.
+
+       CHECK-FILE-STATUS.
+           EVALUATE fsCheckCode
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN '30'
+                   DISPLAY fsCheckLabel
+                       ": permanent I/O error (status 30)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '35'
+                   DISPLAY fsCheckLabel
+                       ": dataset not found (status 35)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '37'
+                   DISPLAY fsCheckLabel
+                       ": open mode not supported for this device "
+                       "(status 37)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '39'
+                   DISPLAY fsCheckLabel
+                       ": fixed file attributes conflict with the "
+                       "record/file description (status 39)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '41'
+                   DISPLAY fsCheckLabel
+                       ": file is already open (status 41)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '46'
+                   DISPLAY fsCheckLabel
+                       ": read attempted with no valid current "
+                       "record (status 46)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '47'
+                   DISPLAY fsCheckLabel
+                       ": READ attempted on a file not open for "
+                       "INPUT or I-O (status 47)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '48'
+                   DISPLAY fsCheckLabel
+                       ": WRITE attempted on a file not open for "
+                       "OUTPUT, EXTEND, or I-O (status 48)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN '49'
+                   DISPLAY fsCheckLabel
+                       ": DELETE/REWRITE attempted on a file not "
+                       "open for I-O (status 49)"
+                   PERFORM HANDLE-FILE-ERROR
+               WHEN OTHER
+                   DISPLAY fsCheckLabel
+                       ": unexpected file status " fsCheckCode
+                   PERFORM HANDLE-FILE-ERROR
+           END-EVALUATE.
+
+      * A bad/over-capacity site in batch mode should be skipped, not
+      * take the whole run down with it (see siteFailed) - but this
+      * only applies to site-level I/O (fsCheckSiteLevel = 'Y'); the
+      * control file itself is infrastructure the batch can't run
+      * without, so a control-file error is always fatal.
+       HANDLE-FILE-ERROR.
+           IF batchMode = 'Y' AND fsCheckSiteLevel = 'Y'
+               MOVE 'Y' TO siteFailed
+               MOVE '10' TO fileStatus
+           ELSE
+               STOP RUN
+           END-IF.
